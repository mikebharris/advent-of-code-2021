@@ -3,40 +3,196 @@ program-id. AOC-2021-DAY-1-TEST-1.
 environment division.
 input-output section.
     file-control.
-        select InputFile assign to "day1-input.txt"
+        select InputFile assign to InputFileName
             organization is line sequential.
 
+        select ReportFile assign to "day1-report.txt"
+            organization is line sequential.
+
+        select DetailFile assign to "day1-detail.txt"
+            organization is line sequential.
+
+        select LedgerFile assign to "batch-ledger.txt"
+            organization is line sequential
+            file status is LedgerFileStatus.
+
 data division.
 file section.
 fd InputFile.
-01 filler.
-    88 EndOfInputFile       value high-values.
-    02 Depth                pic 9(4).
+    copy DAY1DEPTHREC replacing ==:FIELD-NAME:== by ==Depth==.
+
+fd ReportFile.
+01 ReportLine               pic x(120).
+
+fd DetailFile.
+01 DetailLine                pic x(80).
+
+fd LedgerFile.
+01 LedgerLine                copy LEDGERLINE.
 
 working-storage section.
+01 InputFileName        pic x(100).
 01 NumberOfIncreases    pic 9(4) value zero.
-01 PreviousDepth        pic 9(4).
+01 NumberOfReadings     pic 9(4) value zero.
+01 PreviousDepth        pic 9(4) value zero.
+01 DepthDelta           pic s9(5) sign is trailing separate value zero.
+01 TrendFlag            pic x(9) value spaces.
+01 BaselineEstablished  pic x value "N".
+    88 HaveBaseline     value "Y".
+01 CleanDepth           pic 9(4) value zero.
+01 DetailDetailLine     pic x(80).
+
+01 TodaysDate.
+    02 TodaysYear        pic 9(4).
+    02 TodaysMonth       pic 9(2).
+    02 TodaysDay         pic 9(2).
+
+01 ReportHeading1        pic x(120).
+01 ReportHeading2        pic x(120).
+01 ReportHeading3        pic x(120).
+01 ReportDetailLine      pic x(120).
+
+01 LedgerFileStatus      pic xx.
+01 RunStartTime          pic 9(6).
+01 RunEndTime            pic 9(6).
+01 LedgerDetailLine      copy LEDGERLINE.
 
 procedure division.
 Begin.
+    move function current-date(9:6) to RunStartTime
+
+    perform EstablishInputFileName
+
     open input InputFile
+    open output DetailFile
     read InputFile
         at end set EndOfInputFile to true
     end-read
 
+    if not EndOfInputFile
+        if function trim(Depth) is numeric
+            move function numval(Depth) to CleanDepth
+            add 1 to NumberOfReadings
+            move CleanDepth to PreviousDepth
+            set HaveBaseline to true
+            move zero to DepthDelta
+            move "FIRST" to TrendFlag
+            perform WriteDetailRecord
+        else
+            display "skipping non-numeric depth reading: " Depth
+        end-if
+        read InputFile
+            at end set EndOfInputFile to true
+        end-read
+    end-if
+
     perform with test before until EndOfInputFile
-       move Depth to PreviousDepth
+       if function trim(Depth) is numeric
+           move function numval(Depth) to CleanDepth
+           if HaveBaseline
+               add 1 to NumberOfReadings
+               compute DepthDelta = CleanDepth - PreviousDepth
+               evaluate true
+                   when CleanDepth is greater than PreviousDepth
+                       add 1 to NumberOfIncreases
+                       move "INCREASE" to TrendFlag
+                   when CleanDepth is less than PreviousDepth
+                       move "DECREASE" to TrendFlag
+                   when other
+                       move "NO-CHANGE" to TrendFlag
+               end-evaluate
+               perform WriteDetailRecord
+               move CleanDepth to PreviousDepth
+           else
+               add 1 to NumberOfReadings
+               move CleanDepth to PreviousDepth
+               set HaveBaseline to true
+               move zero to DepthDelta
+               move "FIRST" to TrendFlag
+               perform WriteDetailRecord
+           end-if
+       else
+           display "skipping non-numeric depth reading: " Depth
+       end-if
        read InputFile
          at end set EndOfInputFile to true
        end-read
-       if Depth is greater than PreviousDepth then
-           add 1 to NumberOfIncreases
-       end-if
     end-perform
 
     close InputFile
+    close DetailFile
 
     display "There were " NumberOfIncreases " increases"
 
+    perform WriteSonarSweepReport
+    perform WriteLedgerEntry
+
+    if NumberOfReadings is equal to zero
+        move 16 to return-code
+    else
+        move 0 to return-code
+    end-if
+
     stop run.
+
+EstablishInputFileName.
+    accept InputFileName from environment "DAY1_INPUT_FILE"
+    if InputFileName is equal to spaces
+        move "day1-input.txt" to InputFileName
+    end-if
+    display "using input file " InputFileName.
+
+WriteDetailRecord.
+    string "depth=" CleanDepth
+            " delta=" DepthDelta
+            " trend=" TrendFlag
+        delimited by size into DetailDetailLine
+    write DetailLine from DetailDetailLine.
+
+WriteLedgerEntry.
+    move function current-date(9:6) to RunEndTime
+
+    open extend LedgerFile
+    if LedgerFileStatus is equal to "35"
+        open output LedgerFile
+    end-if
+
+    string "AOC-2021-DAY-1-TEST-1" " "
+            delimited by size
+            InputFileName
+            delimited by space
+            " "
+            "start=" RunStartTime " "
+            "end=" RunEndTime " "
+            "records=" NumberOfReadings " "
+            "result=" NumberOfIncreases
+        delimited by size into LedgerDetailLine
+    write LedgerLine from LedgerDetailLine
+
+    close LedgerFile.
+
+WriteSonarSweepReport.
+    move function current-date(1:8) to TodaysDate
+
+    open output ReportFile
+
+    string "Sonar sweep report run on "
+            TodaysYear "-" TodaysMonth "-" TodaysDay
+        delimited by size into ReportHeading1
+    write ReportLine from ReportHeading1
+
+    string "Input file: " delimited by size
+            InputFileName delimited by space
+        into ReportHeading2
+    write ReportLine from ReportHeading2
+
+    move spaces to ReportHeading3
+    write ReportLine from ReportHeading3
+
+    string "Readings processed: " NumberOfReadings
+            "   Increases: " NumberOfIncreases
+        delimited by size into ReportDetailLine
+    write ReportLine from ReportDetailLine
+
+    close ReportFile.
 end program AOC-2021-DAY-1-TEST-1.
