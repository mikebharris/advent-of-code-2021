@@ -3,93 +3,427 @@ program-id. AOC-2021-DAY-3-TEST-1.
 environment division.
 input-output section.
     file-control.
-        select InputFile assign to "day3-input.txt"
+        select InputFile assign to InputFileName
             organization is line sequential.
 
+        select RejectFile assign to "day3-rejects.txt"
+            organization is line sequential.
+
+        select LedgerFile assign to "batch-ledger.txt"
+            organization is line sequential
+            file status is LedgerFileStatus.
+
+        select HistoryFile assign to "day3-history.txt"
+            organization is line sequential
+            file status is HistoryFileStatus.
+
 data division.
 file section.
 fd InputFile.
 01 filler.
-    88 EndOfInputFile       value high-values.
-    02 Reading              pic x(12). *> 000011001000
+    02 Reading              pic x(32). *> e.g. 000011001000, width self-detected up to 32 bits
+
+fd RejectFile.
+01 RejectLine                pic x(100).
+
+fd LedgerFile.
+01 LedgerLine                copy LEDGERLINE.
+
+fd HistoryFile.
+01 HistoryLine               pic x(100).
 
 working-storage section.
+01 InputFileName             pic x(100).
+
+01 LedgerFileStatus          pic xx.
+01 RunStartTime              pic 9(6).
+01 RunEndTime                pic 9(6).
+01 LedgerDetailLine          copy LEDGERLINE.
+01 HistoryFileStatus         pic xx.
+01 RunDate.
+    02 RunYear               pic 9(4).
+    02 RunMonth              pic 9(2).
+    02 RunDay                pic 9(2).
+01 HistoryDetailLine         pic x(100).
+01 LineNumber                pic 9(6) value zero.
+01 NumberOfRejects           pic 9999 value zero.
+01 CharIndex                 pic 99.
+01 ValidReadingFlag          pic x value "Y".
+    88 ReadingIsValid        value "Y".
+    88 ReadingIsInvalid      value "N".
+
+*> a dedicated switch, not a high-values sentinel tied to Reading itself,
+*> so replaying a buffered sample back into Reading can't be mistaken for EOF
+01 InputFileEndSwitch         pic x value "N".
+    88 EndOfInputFile         value "Y".
+01 RejectDetailLine          pic x(100).
+
+01 BitWidth pic 99 value zero.
+
+*> bit width is derived from a small leading sample rather than trusting
+*> record 1 alone, so one corrupted leading record can't mis-size the run
+01 BitWidthSampleSize pic 9 value 5.
+01 SampleCount        pic 9 value zero.
+01 SampleIndex        pic 9.
+01 InnerSampleIndex   pic 9.
+01 BestLength         pic 99 value zero.
+01 BestLengthVotes    pic 9 value zero.
+01 CandidateLengthVotes pic 9 value zero.
+01 SampleTable.
+    02 SampleEntry occurs 5 times.
+        03 SampleRecord pic x(32).
+        03 SampleLength pic 99 value zero.
+        03 SampleLineNumber pic 9(6) value zero.
+
 01 DiagnosticLine.
-    02 DiagnosticBit pic 9 occurs 12 times.
+    02 DiagnosticBit pic 9 occurs 1 to 32 times depending on BitWidth.
 
 01 BitCounter.
-    02 BitCount pic 9(4) occurs 12 times.
+    02 BitCount pic 9(4) occurs 1 to 32 times depending on BitWidth
+        value zero.
 
 01 GammaBinaryValue.
-    02 GammaBit pic 9 occurs 12 times value zero.
+    02 GammaBit pic 9 occurs 1 to 32 times depending on BitWidth.
 01 EpsilonBinaryValue.
-    02 EpsilonBit pic 9 occurs 12 times value zero.
+    02 EpsilonBit pic 9 occurs 1 to 32 times depending on BitWidth.
 
 01 GammaDecimalValue pic 9(10) value zero.
 01 EpsilonDecimalValue pic 9(10) value zero.
 01 TempBitValue pic 9(10).
-01 Power pic 9(10) value zero.
+01 Power pic 9(20) value zero.
 
 01 BitPosition pic 99.
 
 01 NumberOfReadings pic 9999 value zero.
 
+*> Part 2 - oxygen generator and CO2 scrubber ratings
+01 DiagnosticTable.
+    02 DiagnosticRecord pic x(32) occurs 1 to 9999 times
+        depending on NumberOfReadings.
+
+01 CandidateTable.
+    02 CandidateRecord pic x(32) occurs 1 to 9999 times
+        depending on NumberOfCandidates.
+
+01 FilteredTable.
+    02 FilteredRecord pic x(32) occurs 1 to 9999 times
+        depending on NumberOfFiltered.
+
+01 NumberOfCandidates pic 9999.
+01 NumberOfFiltered pic 9999.
+01 CandidateIndex pic 9999.
+01 OnesCountAtPosition pic 9999.
+01 ZerosCountAtPosition pic 9999.
+01 KeepBitValue pic 9.
+01 RatingCriteria pic x value space.
+    88 OxygenGeneratorCriteria value "O".
+    88 Co2ScrubberCriteria value "C".
+
+01 OxygenGeneratorRatingBinary pic x(32).
+01 Co2ScrubberRatingBinary pic x(32).
+01 OxygenGeneratorRatingDecimal pic 9(10) value zero.
+01 Co2ScrubberRatingDecimal pic 9(10) value zero.
+01 LifeSupportRating pic 9(20) value zero.
+
 procedure division.
 Begin.
+    move function current-date(9:6) to RunStartTime
+
+    perform EstablishInputFileName
+
     open input InputFile
+    open output RejectFile
+    perform ReadNextRecord
+
+    if not EndOfInputFile
+        perform CollectBitWidthSample
+        perform DetermineBitWidth
+        perform ProcessSampledReadings
+        if not EndOfInputFile
+            perform ReadNextRecord
+        end-if
+    end-if
+
+    perform with test before until EndOfInputFile
+        perform ProcessCurrentReading
+        perform ReadNextRecord
+    end-perform
+
+    close InputFile
+    close RejectFile
+
+    display "read " NumberOfReadings " readings from diagnostics report"
+    display "rejected " NumberOfRejects " malformed records - see day3-rejects.txt"
+    display "diagnostic bit width detected as " BitWidth
+
+    if NumberOfReadings is equal to zero
+        display "no diagnostic readings were processed - skipping gamma/epsilon/rating calculations"
+    else
+        *> Gamma is the most common bit, epsilon is least common
+
+        perform with test before varying BitPosition from 1 by 1 until BitPosition is greater than BitWidth
+            if BitCount(BitPosition) is greater than or equal to NumberOfReadings / 2 then
+                move 1 to GammaBit(BitPosition)
+                move 0 to EpsilonBit(BitPosition)
+            else
+                move 0 to GammaBit(BitPosition)
+                move 1 to EpsilonBit(BitPosition)
+            end-if
+        end-perform
+
+        display "epsilon value = " EpsilonBinaryValue " gamma value = " GammaBinaryValue
+
+        perform with test before varying BitPosition from 1 by 1 until BitPosition is greater than BitWidth
+            compute TempBitValue = 2 ** (BitWidth - BitPosition)
+            if GammaBit(BitPosition) is equal to 1 then
+                add TempBitValue to GammaDecimalValue
+            end-if
+            if EpsilonBit(BitPosition) is equal to 1 then
+                add TempBitValue to EpsilonDecimalValue
+            end-if
+            display "2 ^ " BitPosition "-1 = " TempBitValue " with bit " GammaBit(BitPosition) ":" EpsilonBit(BitPosition) " therefore gamma = " GammaDecimalValue " and epsilon = " EpsilonDecimalValue
+        end-perform
+
+        display "epsilon value = " EpsilonDecimalValue " gamma value = " GammaDecimalValue
+
+        multiply EpsilonDecimalValue by GammaDecimalValue giving Power
+
+        display "the power consumption is " Power
+
+        perform FindOxygenGeneratorRating
+        perform FindCo2ScrubberRating
+
+        perform with test before varying BitPosition from 1 by 1 until BitPosition is greater than BitWidth
+            compute TempBitValue = 2 ** (BitWidth - BitPosition)
+            if OxygenGeneratorRatingBinary(BitPosition:1) is equal to "1" then
+                add TempBitValue to OxygenGeneratorRatingDecimal
+            end-if
+            if Co2ScrubberRatingBinary(BitPosition:1) is equal to "1" then
+                add TempBitValue to Co2ScrubberRatingDecimal
+            end-if
+        end-perform
+
+        multiply OxygenGeneratorRatingDecimal by Co2ScrubberRatingDecimal giving LifeSupportRating
+
+        display "the oxygen generator rating is " OxygenGeneratorRatingDecimal
+        display "the co2 scrubber rating is " Co2ScrubberRatingDecimal
+        display "the life support rating is " LifeSupportRating
+    end-if
+
+    perform WriteLedgerEntry
+    perform WriteHistoryEntry
+
+    if NumberOfReadings is equal to zero
+        move 16 to return-code
+    else
+        move 0 to return-code
+    end-if
+
+    stop run.
+
+WriteHistoryEntry.
+    move function current-date(1:8) to RunDate
+
+    open extend HistoryFile
+    if HistoryFileStatus is equal to "35"
+        open output HistoryFile
+    end-if
+
+    string RunYear "-" RunMonth "-" RunDay " "
+            "gamma=" GammaDecimalValue " "
+            "epsilon=" EpsilonDecimalValue " "
+            "power=" Power
+        delimited by size into HistoryDetailLine
+    write HistoryLine from HistoryDetailLine
+
+    close HistoryFile.
+
+WriteLedgerEntry.
+    move function current-date(9:6) to RunEndTime
+
+    open extend LedgerFile
+    if LedgerFileStatus is equal to "35"
+        open output LedgerFile
+    end-if
+
+    string "AOC-2021-DAY-3-TEST-1" " "
+            delimited by size
+            InputFileName
+            delimited by space
+            " "
+            "start=" RunStartTime " "
+            "end=" RunEndTime " "
+            "records=" NumberOfReadings " "
+            "result=" Power
+        delimited by size into LedgerDetailLine
+    write LedgerLine from LedgerDetailLine
+
+    close LedgerFile.
+
+EstablishInputFileName.
+    accept InputFileName from environment "DAY3_INPUT_FILE"
+    if InputFileName is equal to spaces
+        move "day3-input.txt" to InputFileName
+    end-if
+    display "using input file " InputFileName.
+
+ReadNextRecord.
     read InputFile
         at end set EndOfInputFile to true
     end-read
+    if not EndOfInputFile
+        add 1 to LineNumber
+    end-if.
 
-    perform with test before until EndOfInputFile
+CollectBitWidthSample.
+    *> buffers up to BitWidthSampleSize leading records so the width can be
+    *> voted on across several lines, rather than trusted from record 1 alone
+    move zero to SampleCount
+    perform with test before
+        until SampleCount is equal to BitWidthSampleSize or EndOfInputFile
+        add 1 to SampleCount
+        move Reading to SampleRecord(SampleCount)
+        move LineNumber to SampleLineNumber(SampleCount)
+        if SampleCount is less than BitWidthSampleSize
+            perform ReadNextRecord
+        end-if
+    end-perform.
+
+MeasureSampleLengths.
+    perform varying SampleIndex from 1 by 1 until SampleIndex is greater than SampleCount
+        move zero to SampleLength(SampleIndex)
+        perform varying CharIndex from length of SampleRecord(SampleIndex) by -1
+                until CharIndex is less than 1
+            if SampleRecord(SampleIndex)(CharIndex:1) is not equal to space
+                move CharIndex to SampleLength(SampleIndex)
+                exit perform
+            end-if
+        end-perform
+    end-perform.
 
+DetermineBitWidth.
+    *> the most commonly occurring non-blank sampled length wins, so one
+    *> corrupted or blank leading record can't mis-size the whole run
+    perform MeasureSampleLengths
+    move zero to BestLength
+    move zero to BestLengthVotes
+    perform varying SampleIndex from 1 by 1 until SampleIndex is greater than SampleCount
+        if SampleLength(SampleIndex) is greater than zero
+            move zero to CandidateLengthVotes
+            perform varying InnerSampleIndex from 1 by 1 until InnerSampleIndex is greater than SampleCount
+                if SampleLength(InnerSampleIndex) is equal to SampleLength(SampleIndex)
+                    add 1 to CandidateLengthVotes
+                end-if
+            end-perform
+            if CandidateLengthVotes is greater than BestLengthVotes
+                move SampleLength(SampleIndex) to BestLength
+                move CandidateLengthVotes to BestLengthVotes
+            end-if
+        end-if
+    end-perform
+    move BestLength to BitWidth.
+
+ProcessSampledReadings.
+    perform varying SampleIndex from 1 by 1 until SampleIndex is greater than SampleCount
+        move SampleRecord(SampleIndex) to Reading
+        move SampleLineNumber(SampleIndex) to LineNumber
+        perform ProcessCurrentReading
+    end-perform.
+
+ProcessCurrentReading.
+    perform ValidateReading
+
+    if ReadingIsValid
         move Reading to DiagnosticLine
         add 1 to NumberOfReadings
+        move Reading to DiagnosticRecord(NumberOfReadings)
 
-        perform with test after varying BitPosition from 1 by 1 until BitPosition is equal to 12
+        perform with test before varying BitPosition from 1 by 1 until BitPosition is greater than BitWidth
             add DiagnosticBit(BitPosition) to BitCount(BitPosition)
         end-perform
+    else
+        perform WriteRejectRecord
+    end-if.
 
-        read InputFile
-            at end set EndOfInputFile to true
-        end-read
-
+ValidateReading.
+    set ReadingIsValid to true
+    perform varying CharIndex from 1 by 1 until CharIndex is greater than BitWidth
+        if Reading(CharIndex:1) is not equal to "0"
+                and Reading(CharIndex:1) is not equal to "1"
+            set ReadingIsInvalid to true
+        end-if
     end-perform
+    if Reading(BitWidth + 1:) is not equal to spaces
+        set ReadingIsInvalid to true
+    end-if.
 
-    close InputFile
+WriteRejectRecord.
+    add 1 to NumberOfRejects
+    move spaces to RejectDetailLine
+    string "line " LineNumber ": rejected malformed diagnostic record [" delimited by size
+            Reading delimited by space
+            "]" delimited by size
+        into RejectDetailLine
+    write RejectLine from RejectDetailLine.
 
-    display "read " NumberOfReadings " readings from diagnostics report"
+FindOxygenGeneratorRating.
+    set OxygenGeneratorCriteria to true
+    perform FilterDiagnosticsByBitCriteria
+    move CandidateRecord(1) to OxygenGeneratorRatingBinary.
 
-    *> Gamma is the most common bit, epsilon is least common
+FindCo2ScrubberRating.
+    set Co2ScrubberCriteria to true
+    perform FilterDiagnosticsByBitCriteria
+    move CandidateRecord(1) to Co2ScrubberRatingBinary.
 
-    perform with test after varying BitPosition from 1 by 1 until BitPosition is equal to 12
-        if BitCount(BitPosition) is greater than or equal to NumberOfReadings / 2 then
-            move 1 to GammaBit(BitPosition)
-            move 0 to EpsilonBit(BitPosition)
-        else
-            move 0 to GammaBit(BitPosition)
-            move 1 to EpsilonBit(BitPosition)
-        end-if
-    end-perform
+FilterDiagnosticsByBitCriteria.
+    move NumberOfReadings to NumberOfCandidates
+    move DiagnosticTable to CandidateTable
 
-    display "epsilon value = " EpsilonBinaryValue " gamma value = " GammaBinaryValue
+    perform with test before
+        varying BitPosition from 1 by 1
+        until BitPosition is greater than BitWidth
+           or NumberOfCandidates is equal to 1
 
-    perform with test after varying BitPosition from 1 by 1 until BitPosition is equal to 12
-        compute TempBitValue = 2 ** (12 - BitPosition)
-        if GammaBit(BitPosition) is equal to 1 then
-            add TempBitValue to GammaDecimalValue
-        end-if
-        if EpsilonBit(BitPosition) is equal to 1 then
-            add TempBitValue to EpsilonDecimalValue
-        end-if
-        display "2 ^ " BitPosition "-1 = " TempBitValue " with bit " GammaBit(BitPosition) ":" EpsilonBit(BitPosition) " therefore gamma = " GammaDecimalValue " and epsilon = " EpsilonDecimalValue
-    end-perform
+        move zero to OnesCountAtPosition
+        move zero to ZerosCountAtPosition
 
-    display "epsilon value = " EpsilonDecimalValue " gamma value = " GammaDecimalValue
+        perform varying CandidateIndex from 1 by 1
+            until CandidateIndex is greater than NumberOfCandidates
+            if CandidateRecord(CandidateIndex)(BitPosition:1) is equal to "1"
+                add 1 to OnesCountAtPosition
+            else
+                add 1 to ZerosCountAtPosition
+            end-if
+        end-perform
 
-    multiply EpsilonDecimalValue by GammaDecimalValue giving Power
+        if OxygenGeneratorCriteria
+            if OnesCountAtPosition is greater than or equal to ZerosCountAtPosition
+                move 1 to KeepBitValue
+            else
+                move 0 to KeepBitValue
+            end-if
+        else
+            if ZerosCountAtPosition is less than or equal to OnesCountAtPosition
+                move 0 to KeepBitValue
+            else
+                move 1 to KeepBitValue
+            end-if
+        end-if
 
-    display "the power consumption is " Power
+        move zero to NumberOfFiltered
+        perform varying CandidateIndex from 1 by 1
+            until CandidateIndex is greater than NumberOfCandidates
+            if (KeepBitValue is equal to 1
+                    and CandidateRecord(CandidateIndex)(BitPosition:1) is equal to "1")
+                or (KeepBitValue is equal to 0
+                    and CandidateRecord(CandidateIndex)(BitPosition:1) is equal to "0")
+                add 1 to NumberOfFiltered
+                move CandidateRecord(CandidateIndex) to FilteredRecord(NumberOfFiltered)
+            end-if
+        end-perform
 
-    stop run.
+        move NumberOfFiltered to NumberOfCandidates
+        move FilteredTable to CandidateTable
+    end-perform.
 end program AOC-2021-DAY-3-TEST-1.
