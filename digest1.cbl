@@ -0,0 +1,132 @@
+identification division.
+program-id. AOC-2021-DIGEST-1.
+environment division.
+input-output section.
+    file-control.
+        select LedgerFile assign to "batch-ledger.txt"
+            organization is line sequential.
+
+        select DigestFile assign to "diagnostics-digest.txt"
+            organization is line sequential.
+
+data division.
+file section.
+fd LedgerFile.
+01 filler.
+    88 EndOfLedgerFile      value high-values.
+    02 LedgerRecordLine     copy LEDGERLINE.
+
+fd DigestFile.
+01 DigestLine               pic x(150).
+
+working-storage section.
+01 ProgramIdField           pic x(30).
+01 InputFileNameField       pic x(100).
+01 StartField               pic x(20).
+01 EndField                 pic x(20).
+01 RecordsField             pic x(20).
+01 ResultField               pic x(30).
+
+01 Day1Found                pic x value "N".
+    88 Day1RunFound         value "Y".
+01 Day1InputFileName        pic x(100) value spaces.
+01 Day1Increases            pic 9(6) value zero.
+
+01 Day3Found                pic x value "N".
+    88 Day3RunFound         value "Y".
+01 Day3InputFileName        pic x(100) value spaces.
+01 Day3Power                pic 9(18) value zero.
+
+01 TodaysDate.
+    02 TodaysYear            pic 9(4).
+    02 TodaysMonth           pic 9(2).
+    02 TodaysDay             pic 9(2).
+
+01 DigestHeading1           pic x(80).
+01 DigestHeading2           pic x(80).
+01 DigestDetailLine         pic x(150).
+
+procedure division.
+Begin.
+    open input LedgerFile
+    read LedgerFile
+        at end set EndOfLedgerFile to true
+    end-read
+
+    perform with test before until EndOfLedgerFile
+        perform ParseLedgerLine
+
+        if ProgramIdField(1:14) is equal to "AOC-2021-DAY-1"
+            set Day1RunFound to true
+            move InputFileNameField to Day1InputFileName
+            move function numval(ResultField(8:)) to Day1Increases
+        end-if
+
+        if ProgramIdField(1:21) is equal to "AOC-2021-DAY-3-TEST-1"
+            set Day3RunFound to true
+            move InputFileNameField to Day3InputFileName
+            move function numval(ResultField(8:)) to Day3Power
+        end-if
+
+        read LedgerFile
+            at end set EndOfLedgerFile to true
+        end-read
+    end-perform
+
+    close LedgerFile
+
+    perform WriteDigestReport
+
+    if Day1RunFound and Day3RunFound
+        move 0 to return-code
+    else
+        display "digest is incomplete - day 1 run found: " Day1Found " day 3 run found: " Day3Found
+        move 16 to return-code
+    end-if
+
+    stop run.
+
+ParseLedgerLine.
+    unstring LedgerRecordLine delimited by space
+        into ProgramIdField InputFileNameField StartField
+             EndField RecordsField ResultField.
+
+WriteDigestReport.
+    move function current-date(1:8) to TodaysDate
+
+    open output DigestFile
+
+    string "Submarine diagnostics digest run on "
+            TodaysYear "-" TodaysMonth "-" TodaysDay
+        delimited by size into DigestHeading1
+    write DigestLine from DigestHeading1
+
+    move spaces to DigestHeading2
+    write DigestLine from DigestHeading2
+
+    if Day1RunFound
+        move spaces to DigestDetailLine
+        string "Sonar sweep   (" delimited by size
+                Day1InputFileName delimited by space
+                "): increases=" Day1Increases delimited by size
+            into DigestDetailLine
+    else
+        move "Sonar sweep   : no run recorded in the control ledger yet"
+            to DigestDetailLine
+    end-if
+    write DigestLine from DigestDetailLine
+
+    if Day3RunFound
+        move spaces to DigestDetailLine
+        string "Diagnostics   (" delimited by size
+                Day3InputFileName delimited by space
+                "): power=" Day3Power delimited by size
+            into DigestDetailLine
+    else
+        move "Diagnostics   : no run recorded in the control ledger yet"
+            to DigestDetailLine
+    end-if
+    write DigestLine from DigestDetailLine
+
+    close DigestFile.
+end program AOC-2021-DIGEST-1.
