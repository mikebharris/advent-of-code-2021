@@ -3,31 +3,81 @@ program-id. AOC-2021-DAY-1-TEST-2.
 environment division.
 input-output section.
     file-control.
-        select InputFile assign to "day1-input.txt"
+        select InputFile assign to InputFileName
             organization is line sequential.
 
+        select CheckpointFile assign to "day1-checkpoint.txt"
+            organization is line sequential
+            file status is CheckpointFileStatus.
+
+        select LedgerFile assign to "batch-ledger.txt"
+            organization is line sequential
+            file status is LedgerFileStatus.
+
 data division.
 file section.
 fd InputFile.
-01 filler.
-    88 EndOfInputFile       value high-values.
-    02 Reading              pic x(4).
+    copy DAY1DEPTHREC replacing ==:FIELD-NAME:== by ==Reading==.
+
+fd LedgerFile.
+01 LedgerLine                copy LEDGERLINE.
+
+fd CheckpointFile.
+01 CheckpointRecord.
+    02 CheckpointPhase      pic x(4).
+    02 CheckpointReadings   pic 9(6).
+    02 CheckpointWindowSize pic 99.
+    02 CheckpointOffset     pic 9(6).
+    02 CheckpointIncreases  pic 9(6).
 
 working-storage section.
-01 NumberOfIncreases    pic 9(4) value zero.
+01 InputFileName        pic x(100).
+
+01 NumberOfIncreases    pic 9(6) value zero.
 
 01 DepthsTable.
-    02 Depth pic 9999 occurs 1 to 9999 times depending on NumberOfReadings value zeroes.
+    02 Depth pic 9999 occurs 1 to 999999 times depending on NumberOfReadings value zeroes.
 
-01 NumberOfReadings pic 9999 value zero.
+01 NumberOfReadings pic 9(6) value zero.
 
-01 Offset pic 9999.
+01 Offset pic 9(6).
 
-01 PreviousSum          pic 9(4) value zeroes.
-01 ThisSum              pic 9(4) value zeroes.
+01 CheckpointEvery          pic 9(6) value 10000.
+01 IsRestartedRun           pic x value "N".
+    88 RunIsRestarted       value "Y".
+01 RestartOffset            pic 9(6) value zero.
+01 RestartIncreases         pic 9(6) value zero.
+01 CheckpointFileStatus     pic xx.
+
+01 IsCheckpointPending       pic x value "N".
+    88 CheckpointScanPending value "Y".
+01 CandidateReadings         pic 9(6) value zero.
+01 CandidateWindowSize       pic 99 value zero.
+01 CandidateOffset           pic 9(6) value zero.
+01 CandidateIncreases        pic 9(6) value zero.
+
+01 PreviousSum          pic 9(6) value zeroes.
+01 ThisSum              pic 9(6) value zeroes.
+
+01 WindowSize           pic 99 value zero.
+01 WindowIndex          pic 99.
+01 WindowStartOffset    pic 9(6).
+01 WindowSumResult      pic 9(6).
+01 LastValidWindowStart pic 9(6) value zero.
+
+01 LedgerFileStatus     pic xx.
+01 RunStartTime         pic 9(6).
+01 RunEndTime           pic 9(6).
+01 LedgerDetailLine     copy LEDGERLINE.
 
 procedure division.
 Begin.
+    move function current-date(9:6) to RunStartTime
+
+    perform EstablishWindowSize
+    perform EstablishInputFileName
+    perform RestoreCheckpoint
+
     open input InputFile
     read InputFile
         at end set EndOfInputFile to true
@@ -35,8 +85,21 @@ Begin.
 
     perform with test before until EndOfInputFile
 
-        move Reading to Depth(NumberOfReadings)
-        add 1 to NumberOfReadings
+        if function trim(Reading) is numeric
+            add 1 to NumberOfReadings
+            move function numval(Reading) to Depth(NumberOfReadings)
+        else
+            display "skipping non-numeric depth reading: " Reading
+        end-if
+
+        if function mod(NumberOfReadings, CheckpointEvery) is equal to zero
+            move "READ" to CheckpointPhase
+            move NumberOfReadings to CheckpointReadings
+            move WindowSize to CheckpointWindowSize
+            move zero to CheckpointOffset
+            move NumberOfIncreases to CheckpointIncreases
+            perform WriteCheckpoint
+        end-if
 
         read InputFile
             at end set EndOfInputFile to true
@@ -48,16 +111,147 @@ Begin.
 
     display "recorded " NumberOfReadings " readings"
 
-    perform with test before varying Offset from 1 by 1 until Offset is equal to NumberOfReadings
-        compute ThisSum = Depth(Offset) + Depth(Offset + 1) + Depth(Offset + 2)
-        compute PreviousSum = Depth(Offset - 1) + Depth(Offset) + Depth(Offset + 1)
+    perform ValidateCheckpointForThisRun
+
+    if NumberOfReadings is less than WindowSize
+        display "only " NumberOfReadings " readings for a window size of " WindowSize " - not enough to form a single window, skipping sliding window scan"
+    else
+        compute LastValidWindowStart = NumberOfReadings - WindowSize + 1
 
-        if ThisSum is greater than PreviousSum then
-            add 1 to NumberOfIncreases
+        display "window at offset 1 has no prior window to compare against - skipping boundary comparison"
+        if LastValidWindowStart is less than NumberOfReadings
+            display "windows starting after offset " LastValidWindowStart " would run past the last reading - skipping boundary comparison"
         end-if
-    end-perform
+
+        if RunIsRestarted
+            compute Offset = RestartOffset + 1
+            move RestartIncreases to NumberOfIncreases
+            display "resuming sliding window scan from checkpointed offset " Offset
+        else
+            move 2 to Offset
+        end-if
+
+        perform with test before until Offset is greater than LastValidWindowStart
+            move Offset to WindowStartOffset
+            perform SumWindowStartingAt
+            move WindowSumResult to ThisSum
+
+            compute WindowStartOffset = Offset - 1
+            perform SumWindowStartingAt
+            move WindowSumResult to PreviousSum
+
+            if ThisSum is greater than PreviousSum then
+                add 1 to NumberOfIncreases
+            end-if
+
+            if function mod(Offset, CheckpointEvery) is equal to zero
+                move "SCAN" to CheckpointPhase
+                move NumberOfReadings to CheckpointReadings
+                move WindowSize to CheckpointWindowSize
+                move Offset to CheckpointOffset
+                move NumberOfIncreases to CheckpointIncreases
+                perform WriteCheckpoint
+            end-if
+
+            add 1 to Offset
+        end-perform
+    end-if
 
     display "There were " NumberOfIncreases " increases"
 
+    move "DONE" to CheckpointPhase
+    move NumberOfReadings to CheckpointReadings
+    move WindowSize to CheckpointWindowSize
+    move zero to CheckpointOffset
+    move NumberOfIncreases to CheckpointIncreases
+    perform WriteCheckpoint
+
+    perform WriteLedgerEntry
+
+    if NumberOfReadings is equal to zero
+        move 16 to return-code
+    else
+        move 0 to return-code
+    end-if
+
     stop run.
+
+WriteLedgerEntry.
+    move function current-date(9:6) to RunEndTime
+
+    open extend LedgerFile
+    if LedgerFileStatus is equal to "35"
+        open output LedgerFile
+    end-if
+
+    string "AOC-2021-DAY-1-TEST-2" " "
+            delimited by size
+            InputFileName
+            delimited by space
+            " "
+            "start=" RunStartTime " "
+            "end=" RunEndTime " "
+            "records=" NumberOfReadings " "
+            "result=" NumberOfIncreases
+        delimited by size into LedgerDetailLine
+    write LedgerLine from LedgerDetailLine
+
+    close LedgerFile.
+
+EstablishWindowSize.
+    accept WindowSize from command-line
+    if WindowSize is equal to zero
+        move 3 to WindowSize
+    end-if
+    display "using a sliding window size of " WindowSize.
+
+EstablishInputFileName.
+    accept InputFileName from environment "DAY1_INPUT_FILE"
+    if InputFileName is equal to spaces
+        move "day1-input.txt" to InputFileName
+    end-if
+    display "using input file " InputFileName.
+
+RestoreCheckpoint.
+    open input CheckpointFile
+    if CheckpointFileStatus is equal to "00"
+        read CheckpointFile
+            at end move spaces to CheckpointPhase
+        end-read
+        if CheckpointPhase is equal to "SCAN"
+            set CheckpointScanPending to true
+            move CheckpointReadings to CandidateReadings
+            move CheckpointWindowSize to CandidateWindowSize
+            move CheckpointOffset to CandidateOffset
+            move CheckpointIncreases to CandidateIncreases
+        end-if
+        close CheckpointFile
+    end-if.
+
+ValidateCheckpointForThisRun.
+    if CheckpointScanPending
+        if CandidateReadings is equal to NumberOfReadings
+           and CandidateWindowSize is equal to WindowSize
+            set RunIsRestarted to true
+            move CandidateOffset to RestartOffset
+            move CandidateIncreases to RestartIncreases
+            display "restarting from checkpoint at offset " RestartOffset
+        else
+            display "checkpoint does not match this run (checkpointed "
+                CandidateReadings " readings at window size " CandidateWindowSize
+                ", this run has " NumberOfReadings " readings at window size "
+                WindowSize ") - discarding checkpoint and performing a full rescan"
+        end-if
+    end-if.
+
+WriteCheckpoint.
+    open output CheckpointFile
+    write CheckpointRecord
+    close CheckpointFile.
+
+SumWindowStartingAt.
+    move zero to WindowSumResult
+    perform varying WindowIndex from 0 by 1 until WindowIndex is equal to WindowSize
+        add Depth(WindowStartOffset + WindowIndex) to WindowSumResult
+    end-perform.
 end program AOC-2021-DAY-1-TEST-2.
