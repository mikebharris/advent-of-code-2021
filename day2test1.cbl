@@ -0,0 +1,76 @@
+identification division.
+program-id. AOC-2021-DAY-2-TEST-1.
+environment division.
+input-output section.
+    file-control.
+        select InputFile assign to "day2-input.txt"
+            organization is line sequential.
+
+data division.
+file section.
+fd InputFile.
+01 filler.
+    88 EndOfInputFile       value high-values.
+    02 CommandRecord        pic x(20). *> forward 5 / down 5 / up 3
+
+working-storage section.
+01 CommandWord              pic x(10).
+01 CommandAmount            pic 9(4).
+
+01 HorizontalPosition       pic 9(6) value zero.
+01 Depth                    pic 9(6) value zero.
+01 Aim                      pic 9(6) value zero.
+01 AimAdjustedDepth         pic 9(6) value zero.
+
+01 FinalPosition            pic 9(12) value zero.
+01 FinalAimAdjustedPosition pic 9(12) value zero.
+
+01 NumberOfReadings         pic 9(6) value zero.
+
+procedure division.
+Begin.
+    open input InputFile
+    read InputFile
+        at end set EndOfInputFile to true
+    end-read
+
+    perform with test before until EndOfInputFile
+
+        unstring CommandRecord delimited by space
+            into CommandWord CommandAmount
+        add 1 to NumberOfReadings
+
+        evaluate true
+            when CommandWord is equal to "forward"
+                add CommandAmount to HorizontalPosition
+                compute AimAdjustedDepth = AimAdjustedDepth + (Aim * CommandAmount)
+            when CommandWord is equal to "down"
+                add CommandAmount to Depth
+                add CommandAmount to Aim
+            when CommandWord is equal to "up"
+                subtract CommandAmount from Depth
+                subtract CommandAmount from Aim
+        end-evaluate
+
+        read InputFile
+            at end set EndOfInputFile to true
+        end-read
+
+    end-perform
+
+    close InputFile
+
+    display "read " NumberOfReadings " pilot commands"
+
+    multiply HorizontalPosition by Depth giving FinalPosition
+    multiply HorizontalPosition by AimAdjustedDepth giving FinalAimAdjustedPosition
+
+    display "horizontal position = " HorizontalPosition " depth = " Depth
+    display "final position (horizontal x depth) = " FinalPosition
+
+    display "aim = " Aim " aim-adjusted depth = " AimAdjustedDepth
+    display "final aim-adjusted position (horizontal x aim-adjusted depth) = "
+        FinalAimAdjustedPosition
+
+    stop run.
+end program AOC-2021-DAY-2-TEST-1.
