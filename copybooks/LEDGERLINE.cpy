@@ -0,0 +1 @@
+pic x(200).
