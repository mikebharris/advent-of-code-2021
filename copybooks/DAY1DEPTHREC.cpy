@@ -0,0 +1,3 @@
+01 filler.
+    88 EndOfInputFile       value high-values.
+    02 :FIELD-NAME:         pic 9(4).
